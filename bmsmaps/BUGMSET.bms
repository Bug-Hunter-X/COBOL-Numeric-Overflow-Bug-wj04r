@@ -0,0 +1,82 @@
+*****************************************************************
+* BUGMSET - BMS mapset for the support inquiry/maintenance screen.
+* Lets a support analyst key in a record key, view the stored
+* WS-NUMBER/WS-NUMBER2/WS-NUMBER3 for that key, and resubmit a
+* corrected pair for reprocessing (see bug007c.cbl).
+*****************************************************************
+BUGMSET  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+
+BUGMAP1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+
+TITLE1   DFHMDF POS=(01,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='ADD RESULT INQUIRY'
+
+KEYLBL   DFHMDF POS=(03,05),                                          X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='RECORD KEY'
+KEYFLD   DFHMDF POS=(03,17),                                          X
+               LENGTH=6,                                              X
+               ATTRB=(UNPROT,NUM,IC),                                 X
+               PICIN='9(6)',                                          X
+               PICOUT='9(6)'
+
+NUM1LBL  DFHMDF POS=(05,05),                                          X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='NUMBER 1'
+NUM1FLD  DFHMDF POS=(05,17),                                          X
+               LENGTH=7,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICIN='9(7)',                                          X
+               PICOUT='9(7)'
+
+NUM2LBL  DFHMDF POS=(06,05),                                          X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='NUMBER 2'
+NUM2FLD  DFHMDF POS=(06,17),                                          X
+               LENGTH=7,                                              X
+               ATTRB=(UNPROT,NUM),                                    X
+               PICIN='9(7)',                                          X
+               PICOUT='9(7)'
+
+NUM3LBL  DFHMDF POS=(07,05),                                          X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='RESULT'
+NUM3FLD  DFHMDF POS=(07,17),                                          X
+               LENGTH=8,                                              X
+               ATTRB=(PROT,NUM),                                      X
+               PICOUT='9(8)'
+
+OVFLLBL  DFHMDF POS=(08,05),                                          X
+               LENGTH=10,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='OVERFLOW?'
+OVFLFLD  DFHMDF POS=(08,17),                                          X
+               LENGTH=1,                                              X
+               ATTRB=PROT
+
+MSGFLD   DFHMDF POS=(21,05),                                          X
+               LENGTH=70,                                             X
+               ATTRB=(PROT,BRT)
+
+PFLBL    DFHMDF POS=(23,05),                                          X
+               LENGTH=70,                                             X
+               ATTRB=PROT,                                            X
+               INITIAL='PF3=EXIT  ENTER=INQUIRE  PF5=RESUBMIT CORRECTEDX
+                PAIR'
+
+         DFHMSD TYPE=FINAL
+         END
