@@ -0,0 +1,91 @@
+//BUGJOB   JOB  (ACCTNO),'DAILY ADD BATCH',
+//             CLASS=A,MSGCLASS=X,REGION=0M,TIME=1440
+//*--------------------------------------------------------------*
+//* Daily scheduled run of program BUG (bug.cob).
+//*
+//* Set RESTART to N for a normal daily run. To resume a run that
+//* died partway through, resubmit with RESTART overridden to Y
+//* (operator override on the SET below) -- BUG repositions TRANFILE
+//* and restores the accumulator from CKPTFILE instead of
+//* reprocessing everything from the top.
+//*
+//* RESTART also controls how AUDTFILE/EXTRFILE are allocated below.
+//* On a normal run (RESTART=N) they roll a new GDG generation, (+1),
+//* with DISP=(NEW,CATLG,CATLG) -- CATLG on abnormal termination too
+//* (not DELETE), so a run that dies partway through leaves that
+//* generation cataloged instead of destroying the very output a
+//* restart needs to resume. On a restart (RESTART=Y) they reopen
+//* that same generation, (0) with DISP=MOD, and append rather than
+//* rolling another new one. The GDG bases (PROD.BUG.AUDIT.DAILY and
+//* PROD.BUG.GLEXTRACT.DAILY) are defined once by IDCAMS outside this
+//* daily JCL, same as INQFILE's VSAM cluster.
+//*
+//* ERRRPT and RPTFILE are SYSOUT, which cannot be reopened across
+//* separate job executions -- BUG always opens those as fresh output
+//* on every run, restart or not (see 1000-INITIALIZE in bug.cob), so
+//* a restarted run's error report and print report cover only the
+//* resumed records, not the interrupted run's report from the top.
+//*
+//* CKPTFILE is a fixed, pre-allocated physical sequential dataset
+//* (also defined once, outside this JCL) rather than NEW/CATLG --
+//* BUG OPENs it INPUT on a restart to read back the last checkpoint,
+//* which requires the dataset to already exist and be readable.
+//*--------------------------------------------------------------*
+//         SET RESTART=N
+//STEP010  EXEC PGM=BUG,PARM='&RESTART'
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BUG.LOADLIB
+//*--------------------------------------------------------------*
+//* TRANFILE is refreshed before this job is submitted by an
+//* operational step outside this JCL that appends any pending
+//* corrections a support analyst resubmitted via BUG007C's CICS
+//* screen (written to PROD.BUG.RESBFILE.PENDING, same TRANREC
+//* layout) onto the day's transaction feed -- there is no
+//* automated merge step in this job stream itself.
+//*--------------------------------------------------------------*
+//TRANFILE DD   DISP=SHR,DSN=PROD.BUG.TRANFILE.DAILY
+//CTLFILE  DD   DISP=SHR,DSN=PROD.BUG.CONTROL.TOTAL
+//ERRRPT   DD   SYSOUT=*
+// IF (&RESTART = Y) THEN
+//AUDTFILE DD   DISP=MOD,
+//              DSN=PROD.BUG.AUDIT.DAILY(0),
+//              DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//EXTRFILE DD   DISP=MOD,
+//              DSN=PROD.BUG.GLEXTRACT.DAILY(0),
+//              DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+// ELSE
+//AUDTFILE DD   DISP=(NEW,CATLG,CATLG),
+//              DSN=PROD.BUG.AUDIT.DAILY(+1),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//EXTRFILE DD   DISP=(NEW,CATLG,CATLG),
+//              DSN=PROD.BUG.GLEXTRACT.DAILY(+1),
+//              UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//              DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+// ENDIF
+//CKPTFILE DD   DISP=OLD,
+//              DSN=PROD.BUG.CHECKPOINT
+//*--------------------------------------------------------------*
+//* RECFM=FBA on RPTFILE tells JES the first byte of each print
+//* line is an ASA carriage-control character -- 4100-WRITE-PAGE-
+//* HEADER's WRITE ... AFTER ADVANCING PAGE and 4000-WRITE-REPORT-
+//* LINE's WRITE ... AFTER ADVANCING 1 LINE in bug.cob generate that
+//* byte, so page breaks are real skip-to-channel-1 throws on a
+//* printer or ASA-aware viewer, not just a look of whitespace on a
+//* plain listing.
+//*--------------------------------------------------------------*
+//RPTFILE  DD   SYSOUT=*,
+//              DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//INQFILE  DD   DISP=SHR,DSN=PROD.BUG.INQUIRY.MASTER
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP010 moves 4 to RETURN-CODE when the control-total
+//* reconciliation (req 003) does not balance. STEP020 only runs
+//* when that happened (COND=(4,LT,STEP010) skips it otherwise) and
+//* forces the job's condition code to 99 so the mismatch fails the
+//* job instead of the run completing silently.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IDCAMS,COND=(4,LT,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  SET MAXCC = 99
+/*
