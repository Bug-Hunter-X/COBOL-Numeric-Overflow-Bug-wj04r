@@ -1,15 +1,500 @@
-01  WS-DATA-AREA. 
-    05 WS-NUMBER PIC 9(5) VALUE 0. 
-    05 WS-NUMBER2 PIC 9(5) VALUE 0. 
-* 
-* The following lines attempt to perform addition on two numeric fields
-* But the result will be truncated or lead to unexpected output if the 
-* sum exceeds the size of WS-NUMBER3. 
-* 
-    05 WS-NUMBER3 PIC 9(5). 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
+      *
+      * Batch job that adds pairs of numbers read from a transaction
+      * file, one pair per record, until end of file.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL.
 
-    ADD WS-NUMBER WS-NUMBER2 GIVING WS-NUMBER3. 
+           SELECT ERROR-REPORT-FILE ASSIGN TO ERRRPT
+               ORGANIZATION IS SEQUENTIAL.
 
-    DISPLAY "Result: " WS-NUMBER3.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL.
 
-STOP RUN.
\ No newline at end of file
+           SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PRINT-REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+      *
+      * INQUIRY-FILE is the indexed master the CICS support screen
+      * (BUG007C, see bug007c.cbl) reads and corrects by TR-KEY. Its
+      * VSAM KSDS cluster is defined once by IDCAMS outside this daily
+      * JCL (see jcl/BUGJOB.jcl), the same way the checkpoint dataset
+      * is -- there is no per-run IDCAMS DEFINE step for it.
+      *
+      *
+      * ACCESS MODE IS DYNAMIC because 4500-WRITE-INQUIRY-RECORD does a
+      * random READ by TR-KEY before deciding WRITE vs REWRITE (keys
+      * are not guaranteed ascending across TRANS-FILE, and the same
+      * key can recur across daily runs on the shared master) -- plain
+      * ACCESS SEQUENTIAL only allows ascending-key WRITEs and would
+      * abend on the first out-of-sequence or repeated key.
+      *
+           SELECT INQUIRY-FILE ASSIGN TO INQFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IQ-KEY
+               FILE STATUS IS WS-INQUIRY-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO EXTRFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       FD  ERROR-REPORT-FILE
+           RECORDING MODE IS F.
+       01  ERROR-REPORT-RECORD        PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(21).
+           05  AUD-NUMBER              PIC 9(7).
+           05  AUD-NUMBER2             PIC 9(7).
+           05  AUD-NUMBER3             PIC 9(8).
+           05  AUD-OVERFLOW-FLAG       PIC X.
+           05  FILLER                  PIC X(9).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT       PIC 9(7).
+           05  CKPT-GRAND-TOTAL        PIC S9(13) COMP-3.
+           05  FILLER                  PIC X(10).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-CONTROL-TOTAL        PIC 9(13).
+           05  FILLER                  PIC X(7).
+
+       FD  PRINT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-REPORT-RECORD         PIC X(132).
+
+       FD  INQUIRY-FILE.
+           COPY INQREC.
+      *
+      * EXTRACT-RECORD is a fixed layout for the GL posting /
+      * interest-calculation intake -- key plus the final computed
+      * total, nothing else, so downstream jobs can pick it up without
+      * retyping numbers off the print report.
+      *
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD.
+           05  EXT-KEY                 PIC 9(6).
+           05  EXT-NUMBER3             PIC 9(8).
+           05  FILLER                  PIC X(16).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-AREA.
+           05 WS-NUMBER PIC 9(7) VALUE 0.
+           05 WS-NUMBER2 PIC 9(7) VALUE 0.
+      *
+      * WS-NUMBER3 is PIC 9(8) -- one digit wider than either addend --
+      * so it always has room for the carry from summing two PIC 9(7)
+      * addends (max 9,999,999 + 9,999,999 = 19,999,998, 8 digits).
+      * Given TRANREC's PIC 9(7) TR-NUMBER/TR-NUMBER2, the ON SIZE
+      * ERROR clause below cannot legitimately trip on valid input --
+      * it is kept as a defensive trap (per the original request that
+      * added it) against future changes that widen the addends
+      * without widening WS-NUMBER3 to match, not as something normal
+      * daily volumes are expected to hit.
+      *
+           05 WS-NUMBER3 PIC 9(8).
+      *
+      * WS-NUMBER3-WIDE always holds the true sum, computed
+      * unconditionally before the ADD below runs, so the grand
+      * total, extract file, error line, audit trail, inquiry master,
+      * and print report all have the correct value to log even in
+      * the (now purely defensive/unreachable-on-valid-data) case
+      * where the ADD itself takes the ON SIZE ERROR path and leaves
+      * WS-NUMBER3 holding a stale value from the previous record.
+      *
+           05 WS-NUMBER3-WIDE PIC 9(8).
+
+       01  WS-FLAGS.
+           05  WS-EOF-FLAG             PIC X VALUE "N".
+               88  WS-EOF              VALUE "Y".
+           05  WS-RECON-FLAG           PIC X VALUE "0".
+               88  WS-RECON-OK         VALUE "0".
+               88  WS-RECON-MISMATCH   VALUE "1".
+           05  WS-OVERFLOW-FLAG        PIC X VALUE "N".
+               88  WS-OVERFLOW-OCCURRED VALUE "Y".
+           05  WS-RESTART-FLAG         PIC X VALUE "N".
+               88  WS-RESTART-REQUESTED VALUE "Y".
+           05  WS-INQUIRY-FILE-STATUS  PIC XX VALUE "00".
+
+       01  WS-CHECKPOINT-CONTROL.
+      *
+      * WS-CHECKPOINT-INTERVAL of 1 means every record is checkpointed
+      * before the next one is read -- the extra I/O cost is paid on
+      * every record so that a restart re-reads and discards at most
+      * the one record that was in flight when the job died, instead
+      * of up to WS-CHECKPOINT-INTERVAL-1 already-processed records. A
+      * larger interval would cut checkpoint I/O but widens that
+      * reprocessing window back up.
+      *
+      * This does NOT fully close the double-write gap for that one
+      * in-flight record: 8500-WRITE-AUDIT-RECORD, 4000-WRITE-REPORT-
+      * LINE, and 4700-WRITE-EXTRACT-RECORD all run (and can complete)
+      * before 6000-SAVE-CHECKPOINT for the same record, so a death
+      * between those writes and the checkpoint save still produces
+      * one duplicate audit record, print line, and GL/interest
+      * extract entry on restart. INQUIRY-FILE is not exposed to this
+      * because 4500-WRITE-INQUIRY-RECORD does a keyed READ/REWRITE
+      * that is safe to repeat. Closing the remaining window would
+      * need the checkpoint save and those writes to commit as one
+      * unit (e.g. a two-phase commit across files, or moving to a
+      * transactional access method) -- QSAM/line-sequential output
+      * has no such facility, so this one-record exposure is an
+      * accepted, documented risk of the checkpoint/restart design,
+      * not something an interval of 1 alone eliminates.
+      *
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 1.
+           05  WS-SKIP-COUNT           PIC 9(7) VALUE ZERO.
+
+       01  WS-PRINT-CONTROL.
+           05  WS-RUN-DATE-RAW         PIC 9(8) VALUE ZERO.
+           05  WS-PAGE-NUMBER          PIC 9(3) VALUE ZERO.
+           05  WS-LINE-COUNT           PIC 9(3) VALUE 999.
+           05  WS-LINES-PER-PAGE       PIC 9(3) VALUE 55.
+
+       01  WS-RUN-DATE-EDITED.
+           05  WS-RUN-DATE-MM          PIC 9(2).
+           05  FILLER                  PIC X VALUE "/".
+           05  WS-RUN-DATE-DD          PIC 9(2).
+           05  FILLER                  PIC X VALUE "/".
+           05  WS-RUN-DATE-CCYY        PIC 9(4).
+
+       01  PRINT-HEADER-LINE-1.
+           05  FILLER                  PIC X(10) VALUE
+               "RUN DATE: ".
+           05  PH-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(94) VALUE SPACES.
+           05  FILLER                  PIC X(6) VALUE "PAGE: ".
+           05  PH-PAGE-NUMBER          PIC ZZ9.
+           05  FILLER                  PIC X(9) VALUE SPACES.
+
+       01  PRINT-HEADER-LINE-2.
+           05  FILLER                  PIC X(10) VALUE "NUMBER 1".
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "NUMBER 2".
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "RESULT".
+           05  FILLER                  PIC X(3) VALUE SPACES.
+           05  FILLER                  PIC X(9) VALUE "STATUS".
+           05  FILLER                  PIC X(84) VALUE SPACES.
+
+       01  PRINT-DETAIL-LINE.
+           05  PD-NUMBER               PIC Z(6)9.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  PD-NUMBER2              PIC Z(6)9.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  PD-NUMBER3              PIC Z(7)9.
+           05  FILLER                  PIC X(6) VALUE SPACES.
+           05  PD-STATUS               PIC X(8).
+           05  FILLER                  PIC X(84) VALUE SPACES.
+
+       01  WS-TOTALS.
+           05  WS-RECORD-COUNT         PIC 9(7) VALUE ZERO.
+      *
+      * WS-GRAND-TOTAL is packed decimal so it can carry a full day's
+      * worth of transactions without overflowing the way the original
+      * WS-NUMBER3 PIC 9(5) did.
+      *
+           05  WS-GRAND-TOTAL          PIC S9(13) COMP-3 VALUE ZERO.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               "*** RUN SUMMARY -- ".
+           05  FILLER                  PIC X(15) VALUE
+               "RECORDS READ: ".
+           05  WS-SUM-RECORD-COUNT     PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(16) VALUE
+               "  GRAND TOTAL: ".
+           05  WS-SUM-GRAND-TOTAL      PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       01  WS-ERROR-LINE.
+           05  FILLER              PIC X(21) VALUE
+               "*** ADD SIZE ERROR: ".
+           05  WS-ERR-NUMBER       PIC Z(6)9.
+           05  FILLER              PIC X(3) VALUE " + ".
+           05  WS-ERR-NUMBER2      PIC Z(6)9.
+           05  FILLER              PIC X(4) VALUE " -> ".
+           05  WS-ERR-NUMBER3      PIC Z(7)9.
+           05  FILLER              PIC X(17) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-PARM-AREA.
+           05  LK-PARM-LENGTH          PIC S9(4) COMP.
+           05  LK-PARM-DATA            PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF.
+           PERFORM 7000-RECONCILE-TOTALS.
+           PERFORM 9000-TERMINATE.
+           IF WS-RECON-MISMATCH
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       1000-INITIALIZE.
+      *
+      * WS-RESTART-FLAG is passed in as the EXEC PARM on the JCL step
+      * (see req 009's JCL) -- "Y" resumes from the last checkpoint
+      * instead of starting the run over from record one. PARM= data
+      * arrives on LK-PARM-AREA, not via ACCEPT FROM COMMAND-LINE,
+      * which is a GnuCOBOL/UNIX extension that does not receive MVS
+      * EXEC PARM text.
+      *
+           IF LK-PARM-LENGTH > ZERO
+               MOVE LK-PARM-DATA(1:1) TO WS-RESTART-FLAG
+           ELSE
+               MOVE "N" TO WS-RESTART-FLAG
+           END-IF
+
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD
+           OPEN INPUT TRANS-FILE
+           OPEN I-O INQUIRY-FILE
+
+      *
+      * On a restart, AUDTFILE/EXTRFILE in the JCL are re-pointed
+      * (via DISP=MOD against the exact GDG generation the interrupted
+      * run wrote, see jcl/BUGJOB.jcl's RESTART symbolic) at the same
+      * physical dataset instead of a fresh generation -- so OPEN
+      * EXTEND here genuinely appends to that prior run's output
+      * rather than truncating it.
+      *
+      * ERRRPT and RPTFILE are SYSOUT: every job execution gets its
+      * own spool dataset and there is no way to reopen a prior
+      * execution's spool output, so OPEN EXTEND would be meaningless
+      * for them. They always OPEN OUTPUT -- a restarted run's error
+      * report and print report are fresh reports covering only the
+      * resumed records, not a continuation of the interrupted run's
+      * report. That is also why WS-PAGE-NUMBER/WS-LINE-COUNT are not
+      * carried in CHECKPOINT-RECORD: each execution's print report
+      * starts its own page 1, so there is no prior page 1..N in the
+      * same report to collide with.
+      *
+           OPEN OUTPUT ERROR-REPORT-FILE
+           OPEN OUTPUT PRINT-REPORT-FILE
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+
+           MOVE WS-RUN-DATE-RAW(5:2) TO WS-RUN-DATE-MM
+           MOVE WS-RUN-DATE-RAW(7:2) TO WS-RUN-DATE-DD
+           MOVE WS-RUN-DATE-RAW(1:4) TO WS-RUN-DATE-CCYY
+
+           IF WS-RESTART-REQUESTED
+               PERFORM 1500-RESTART-FROM-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-TRANS-RECORD.
+
+       1500-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZERO TO CKPT-RECORD-COUNT
+                   MOVE ZERO TO CKPT-GRAND-TOTAL
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+           MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+           MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+
+           PERFORM WS-SKIP-COUNT TIMES
+               READ TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-RECORD.
+           MOVE TR-NUMBER OF TRANS-RECORD TO WS-NUMBER
+           MOVE TR-NUMBER2 OF TRANS-RECORD TO WS-NUMBER2
+           MOVE "N" TO WS-OVERFLOW-FLAG
+           COMPUTE WS-NUMBER3-WIDE = WS-NUMBER + WS-NUMBER2
+
+           ADD WS-NUMBER WS-NUMBER2 GIVING WS-NUMBER3
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+                   PERFORM 8000-WRITE-ERROR-LINE
+               NOT ON SIZE ERROR
+                   DISPLAY "Result: " WS-NUMBER3
+           END-ADD
+
+      *
+      * WS-GRAND-TOTAL, EXTRACT-FILE, and the audit/inquiry/print
+      * outputs below all accumulate/log WS-NUMBER3-WIDE for every
+      * record, overflow or not -- it is always the true, correctly
+      * computed sum, so there is no reason to zero out or drop a
+      * record's contribution just because the narrower WS-NUMBER3
+      * happened to take the ON SIZE ERROR path.
+      *
+           ADD WS-NUMBER3-WIDE TO WS-GRAND-TOTAL
+
+           PERFORM 8500-WRITE-AUDIT-RECORD
+           PERFORM 4000-WRITE-REPORT-LINE
+           PERFORM 4500-WRITE-INQUIRY-RECORD
+           PERFORM 4700-WRITE-EXTRACT-RECORD
+
+           ADD 1 TO WS-RECORD-COUNT
+
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 6000-SAVE-CHECKPOINT
+           END-IF
+
+           PERFORM 2100-READ-TRANS-RECORD.
+
+       2100-READ-TRANS-RECORD.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       8000-WRITE-ERROR-LINE.
+           MOVE WS-NUMBER TO WS-ERR-NUMBER
+           MOVE WS-NUMBER2 TO WS-ERR-NUMBER2
+           MOVE WS-NUMBER3-WIDE TO WS-ERR-NUMBER3
+           WRITE ERROR-REPORT-RECORD FROM WS-ERROR-LINE.
+
+       4000-WRITE-REPORT-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 4100-WRITE-PAGE-HEADER
+           END-IF
+
+           MOVE WS-NUMBER TO PD-NUMBER
+           MOVE WS-NUMBER2 TO PD-NUMBER2
+           MOVE WS-NUMBER3-WIDE TO PD-NUMBER3
+           IF WS-OVERFLOW-OCCURRED
+               MOVE "OVERFLOW" TO PD-STATUS
+           ELSE
+               MOVE "OK" TO PD-STATUS
+           END-IF
+           WRITE PRINT-REPORT-RECORD FROM PRINT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+      *
+      * AFTER ADVANCING PAGE on the first header line, rather than a
+      * plain sequential WRITE, is what makes WS-LINES-PER-PAGE's page
+      * break a real physical page throw on a printer/ASA-aware viewer
+      * instead of just a blank-looking gap on a continuous listing --
+      * RPTFILE's RECFM=FBA DCB (see jcl/BUGJOB.jcl) is what lets JES
+      * turn this into the ASA skip-to-channel-1 control byte.
+      *
+       4100-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-RUN-DATE-EDITED TO PH-RUN-DATE
+           MOVE WS-PAGE-NUMBER TO PH-PAGE-NUMBER
+           WRITE PRINT-REPORT-RECORD FROM PRINT-HEADER-LINE-1
+               AFTER ADVANCING PAGE
+           WRITE PRINT-REPORT-RECORD FROM PRINT-HEADER-LINE-2
+               AFTER ADVANCING 1 LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+
+      *
+      * INQFILE is a persistent master reused across daily runs, so a
+      * key can already exist from an earlier run (or, on restart,
+      * from earlier in this same run) -- READ first and REWRITE on a
+      * hit instead of blindly WRITEing, which would abend on a
+      * duplicate key.
+      *
+       4500-WRITE-INQUIRY-RECORD.
+           MOVE TR-KEY OF TRANS-RECORD TO IQ-KEY
+           READ INQUIRY-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           MOVE WS-NUMBER TO IQ-NUMBER
+           MOVE WS-NUMBER2 TO IQ-NUMBER2
+           MOVE WS-NUMBER3-WIDE TO IQ-NUMBER3
+           MOVE WS-OVERFLOW-FLAG TO IQ-OVERFLOW-FLAG
+
+           IF WS-INQUIRY-FILE-STATUS = "00"
+               REWRITE INQUIRY-RECORD
+                   INVALID KEY
+                       DISPLAY "*** ERROR REWRITING INQUIRY RECORD "
+                           "FOR KEY " IQ-KEY
+               END-REWRITE
+           ELSE
+               WRITE INQUIRY-RECORD
+                   INVALID KEY
+                       DISPLAY "*** ERROR WRITING INQUIRY RECORD "
+                           "FOR KEY " IQ-KEY
+               END-WRITE
+           END-IF.
+
+       4700-WRITE-EXTRACT-RECORD.
+           MOVE TR-KEY OF TRANS-RECORD TO EXT-KEY
+           MOVE WS-NUMBER3-WIDE TO EXT-NUMBER3
+           WRITE EXTRACT-RECORD.
+
+       6000-SAVE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8500-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-NUMBER TO AUD-NUMBER
+           MOVE WS-NUMBER2 TO AUD-NUMBER2
+           MOVE WS-NUMBER3-WIDE TO AUD-NUMBER3
+           MOVE WS-OVERFLOW-FLAG TO AUD-OVERFLOW-FLAG
+           WRITE AUDIT-RECORD.
+
+       7000-RECONCILE-TOTALS.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   MOVE ZERO TO CT-CONTROL-TOTAL
+           END-READ
+           CLOSE CONTROL-TOTAL-FILE
+
+           IF WS-GRAND-TOTAL = CT-CONTROL-TOTAL
+               SET WS-RECON-OK TO TRUE
+               DISPLAY "*** RECONCILIATION OK -- GRAND TOTAL "
+                   "MATCHES CONTROL TOTAL"
+           ELSE
+               SET WS-RECON-MISMATCH TO TRUE
+               DISPLAY "*** RECONCILIATION MISMATCH -- GRAND TOTAL "
+                   "DOES NOT MATCH CONTROL TOTAL"
+           END-IF.
+
+       9000-TERMINATE.
+           MOVE WS-RECORD-COUNT TO WS-SUM-RECORD-COUNT
+           MOVE WS-GRAND-TOTAL TO WS-SUM-GRAND-TOTAL
+           DISPLAY WS-SUMMARY-LINE
+
+           CLOSE TRANS-FILE
+           CLOSE ERROR-REPORT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE PRINT-REPORT-FILE
+           CLOSE INQUIRY-FILE
+           CLOSE EXTRACT-FILE.
