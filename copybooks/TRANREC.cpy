@@ -0,0 +1,10 @@
+      *****************************************************************
+      * TRANREC - transaction input record layout.
+      * One pair of addends per record, keyed for downstream lookup
+      * (audit trail, extract, and the support inquiry screen).
+      *****************************************************************
+       01  TRANS-RECORD.
+           05  TR-KEY                  PIC 9(6).
+           05  TR-NUMBER               PIC 9(7).
+           05  TR-NUMBER2              PIC 9(7).
+           05  FILLER                  PIC X(10).
