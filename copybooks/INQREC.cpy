@@ -0,0 +1,13 @@
+      *****************************************************************
+      * INQREC - indexed master record keyed by TR-KEY / IQ-KEY.
+      * Populated by the batch job so the support inquiry/maintenance
+      * screen (BUG007C) can look up and correct a record by key
+      * without a programmer touching the batch job.
+      *****************************************************************
+       01  INQUIRY-RECORD.
+           05  IQ-KEY                  PIC 9(6).
+           05  IQ-NUMBER               PIC 9(7).
+           05  IQ-NUMBER2              PIC 9(7).
+           05  IQ-NUMBER3              PIC 9(8).
+           05  IQ-OVERFLOW-FLAG        PIC X.
+           05  FILLER                  PIC X(8).
