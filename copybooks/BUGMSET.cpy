@@ -0,0 +1,53 @@
+      *****************************************************************
+      * BUGMSET - symbolic map for mapset BUGMSET / map BUGMAP1.
+      * Normally produced by the BMS translator from bmsmaps/BUGMSET.bms;
+      * checked in here (as most shops do) so BUG007C compiles without
+      * re-running the translator.
+      *****************************************************************
+       01  BUGMAP1I.
+           05  FILLER                  PIC X(12).
+           05  KEYFLDL                 COMP PIC S9(4).
+           05  KEYFLDF                 PICTURE X.
+           05  FILLER REDEFINES KEYFLDF.
+               10  KEYFLDA             PICTURE X.
+           05  KEYFLDI                 PIC 9(6).
+           05  NUM1FLDL                COMP PIC S9(4).
+           05  NUM1FLDF                PICTURE X.
+           05  FILLER REDEFINES NUM1FLDF.
+               10  NUM1FLDA            PICTURE X.
+           05  NUM1FLDI                PIC 9(7).
+           05  NUM2FLDL                COMP PIC S9(4).
+           05  NUM2FLDF                PICTURE X.
+           05  FILLER REDEFINES NUM2FLDF.
+               10  NUM2FLDA            PICTURE X.
+           05  NUM2FLDI                PIC 9(7).
+           05  NUM3FLDL                COMP PIC S9(4).
+           05  NUM3FLDF                PICTURE X.
+           05  FILLER REDEFINES NUM3FLDF.
+               10  NUM3FLDA            PICTURE X.
+           05  NUM3FLDI                PIC 9(8).
+           05  OVFLFLDL                COMP PIC S9(4).
+           05  OVFLFLDF                PICTURE X.
+           05  FILLER REDEFINES OVFLFLDF.
+               10  OVFLFLDA            PICTURE X.
+           05  OVFLFLDI                PIC X.
+           05  MSGFLDL                 COMP PIC S9(4).
+           05  MSGFLDF                 PICTURE X.
+           05  FILLER REDEFINES MSGFLDF.
+               10  MSGFLDA             PICTURE X.
+           05  MSGFLDI                 PIC X(70).
+
+       01  BUGMAP1O REDEFINES BUGMAP1I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  KEYFLDO                 PIC 9(6).
+           05  FILLER                  PIC X(3).
+           05  NUM1FLDO                PIC 9(7).
+           05  FILLER                  PIC X(3).
+           05  NUM2FLDO                PIC 9(7).
+           05  FILLER                  PIC X(3).
+           05  NUM3FLDO                PIC 9(8).
+           05  FILLER                  PIC X(3).
+           05  OVFLFLDO                PIC X.
+           05  FILLER                  PIC X(3).
+           05  MSGFLDO                 PIC X(70).
