@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG007C.
+      *
+      * CICS BMS inquiry/maintenance transaction (BUG7) for support
+      * staff. Looks up the stored WS-NUMBER/WS-NUMBER2/WS-NUMBER3 for
+      * a record key on the INQFILE master that the batch job (bug.cob)
+      * maintains, and lets the analyst key in a corrected pair which is
+      * written to RESBFILE (PROD.BUG.RESBFILE.PENDING) for support to
+      * pick up. Getting that dataset merged onto the next day's
+      * TRANFILE is an operational step outside both this program and
+      * jcl/BUGJOB.jcl -- see the comment on BUGJOB's TRANFILE DD -- not
+      * an automatic recompile-free reprocess.
+      *
+      * NOTE: This program uses EXEC CICS, a vendor extension that the
+      * GnuCOBOL syntax-only gate used elsewhere in this repo cannot
+      * parse without a CICS translator (which this sandbox does not
+      * have). It is not run through cobc; it has been desk-checked
+      * against the symbolic map in copybooks/BUGMSET.cpy instead.
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+           COPY BUGMSET.
+           COPY INQREC.
+           COPY TRANREC.
+
+       01  WS-RESP                     PIC S9(8) COMP.
+
+       01  WS-COMMAREA                 PIC X(1).
+
+       01  WS-MESSAGES.
+           05  WS-MSG-FOUND            PIC X(70) VALUE
+               "RECORD FOUND -- ENTER CORRECTED VALUES, PF5=RESUBMIT".
+           05  WS-MSG-NOT-FOUND        PIC X(70) VALUE
+               "RECORD NOT FOUND FOR KEY ENTERED".
+           05  WS-MSG-RESUBMITTED      PIC X(70) VALUE
+               "CORRECTED PAIR RESUBMITTED FOR REPROCESSING".
+           05  WS-MSG-RESUBMIT-FAILED  PIC X(70) VALUE
+               "RESUBMIT FAILED -- CONTACT SUPPORT".
+           05  WS-MSG-INVALID-KEY      PIC X(70) VALUE
+               "INVALID KEY PRESSED -- USE ENTER, PF5, OR PF3".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 2000-RECEIVE-MAP
+               EVALUATE EIBAID
+                   WHEN DFHENTER
+                       PERFORM 3000-INQUIRE-RECORD
+                   WHEN DFHPF5
+                       PERFORM 4000-RESUBMIT-RECORD
+                   WHEN DFHPF3
+                       PERFORM 9000-END-SESSION
+                   WHEN OTHER
+                       MOVE WS-MSG-INVALID-KEY TO MSGFLDO
+                       PERFORM 5000-SEND-DATAONLY-MAP
+               END-EVALUATE
+           END-IF.
+
+           EXEC CICS RETURN
+               TRANSID("BUG7")
+               COMMAREA(WS-COMMAREA)
+           END-EXEC.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO BUGMAP1O.
+           EXEC CICS SEND MAP("BUGMAP1")
+               MAPSET("BUGMSET")
+               ERASE
+           END-EXEC.
+
+       2000-RECEIVE-MAP.
+           EXEC CICS RECEIVE MAP("BUGMAP1")
+               MAPSET("BUGMSET")
+               INTO(BUGMAP1I)
+           END-EXEC.
+
+       3000-INQUIRE-RECORD.
+           MOVE KEYFLDI TO IQ-KEY.
+           EXEC CICS READ FILE("INQFILE")
+               INTO(INQUIRY-RECORD)
+               RIDFLD(IQ-KEY)
+               KEYLENGTH(6)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE IQ-NUMBER TO NUM1FLDO
+               MOVE IQ-NUMBER2 TO NUM2FLDO
+               MOVE IQ-NUMBER3 TO NUM3FLDO
+               MOVE IQ-OVERFLOW-FLAG TO OVFLFLDO
+               MOVE WS-MSG-FOUND TO MSGFLDO
+           ELSE
+               MOVE WS-MSG-NOT-FOUND TO MSGFLDO
+           END-IF.
+
+           PERFORM 5000-SEND-DATAONLY-MAP.
+
+       4000-RESUBMIT-RECORD.
+           MOVE KEYFLDI TO TR-KEY OF TRANS-RECORD.
+           MOVE NUM1FLDI TO TR-NUMBER OF TRANS-RECORD.
+           MOVE NUM2FLDI TO TR-NUMBER2 OF TRANS-RECORD.
+
+           EXEC CICS WRITE FILE("RESBFILE")
+               FROM(TRANS-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE WS-MSG-RESUBMITTED TO MSGFLDO
+           ELSE
+               MOVE WS-MSG-RESUBMIT-FAILED TO MSGFLDO
+           END-IF.
+
+           PERFORM 5000-SEND-DATAONLY-MAP.
+
+       5000-SEND-DATAONLY-MAP.
+           EXEC CICS SEND MAP("BUGMAP1")
+               MAPSET("BUGMSET")
+               DATAONLY
+           END-EXEC.
+
+       9000-END-SESSION.
+           EXEC CICS SEND TEXT
+               FROM("BUG7 SESSION ENDED")
+               LENGTH(18)
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
